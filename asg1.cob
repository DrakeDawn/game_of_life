@@ -7,33 +7,176 @@
        FILE-CONTROL.
            SELECT INPUT-FILE ASSIGN TO 'input.txt'
              ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OUTPUT-FILE ASSIGN TO NAME
+           SELECT OUTPUT-FILE ASSIGN TO DYNAMIC OUT-NAME
+             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ANIM-FILE ASSIGN TO DYNAMIC ANIM-NAME
+             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT POP-FILE ASSIGN TO DYNAMIC POP-NAME
+             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LIBRARY-FILE ASSIGN TO 'patterns.lib'
+             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC CHK-NAME
+             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RLE-FILE ASSIGN TO DYNAMIC RLE-NAME
              ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD INPUT-FILE.
-       01 DATA-INPUT PIC X(80).
+       01 DATA-INPUT PIC X(200).
        FD OUTPUT-FILE.
        01 DATA-OUTPUT.
-           03 CELL PIC X OCCURS 1 TO 80 TIMES
+           03 CELL PIC X OCCURS 1 TO 200 TIMES
+               DEPENDING ON WIDTH.
+       FD ANIM-FILE.
+       01 ANIM-OUTPUT.
+           03 ANIM-CELL PIC X OCCURS 1 TO 200 TIMES
                DEPENDING ON WIDTH.
+       FD POP-FILE.
+       01 POP-OUTPUT PIC X(40).
+       FD LIBRARY-FILE.
+       01 LIB-RECORD PIC X(200).
+       FD CHECKPOINT-FILE.
+       01 CHK-RECORD PIC X(200).
+       FD RLE-FILE.
+       01 RLE-LINE PIC X(250).
 
        WORKING-STORAGE SECTION.
       *Global variables
        01 NAME PIC X(90) VALUE SPACES.
+       01 OUT-NAME PIC X(90) VALUE SPACES.
+       01 ANIM-NAME PIC X(90) VALUE SPACES.
+       01 ANIM-GENNO PIC 9(5) VALUE ZERO.
+       01 POP-NAME PIC X(90) VALUE SPACES.
+       01 POP-COUNT PIC 9(7) VALUE ZERO.
+       01 POP-D PIC X(7) VALUE SPACES.
+       01 POP-A PIC 9(7) VALUE ZERO.
+       01 POP-B PIC 9(7) VALUE ZERO.
        01 GEN PIC 9(5) VALUE ZERO.
        01 ROW PIC 9(3) VALUE ZERO.
-       01 COLM PIC 9(2) VALUE ZERO.
+       01 COLM PIC 9(3) VALUE ZERO.
        01 STILL-ASGN PIC X.
            88 STILL-EVAL VALUE 'Y'.
+       01 VALID-ASGN PIC X VALUE 'Y'.
+           88 VALID-EVAL VALUE 'Y'.
        01 STILLGEN PIC 9(5) VALUE ZERO.
+       01 WRAP-ASGN PIC X VALUE 'N'.
+           88 WRAP-EVAL VALUE 'Y'.
+
+      *Birth/survival rule, e.g. 'B3/S23' for classic Conway rules -
+      *read in INFOPEN and expanded by PARSE-RULE into the two
+      *neighbour-count membership tables GENERATION actually tests.
+       01 RULE-ASGN PIC X(20) VALUE 'B3/S23'.
+       01 BIRTH-SET PIC X OCCURS 9 TIMES VALUE 'N'.
+           88 BIRTH-OK VALUE 'Y'.
+       01 SURVIVE-SET PIC X OCCURS 9 TIMES VALUE 'N'.
+           88 SURVIVE-OK VALUE 'Y'.
+       01 RULE-POS PIC 9(2) VALUE ZERO.
+       01 RULE-MODE PIC X VALUE 'B'.
+       01 RULE-CH PIC X VALUE SPACE.
+       01 RULE-DIGIT PIC 9 VALUE ZERO.
+       01 RULE-IDX PIC 9(2) VALUE ZERO.
+
+      *Optional name of a library entry (patterns.lib) to pull the
+      *grid from in place of raw '0'/'*' rows in the input file - the
+      *fifth token on the ROW/COLM/WRAP/RULE line, left blank to keep
+      *typing the grid into the input file as before.
+       01 PATTERN-NAME PIC X(30) VALUE SPACES.
+       01 LIB-KEY PIC X(31) VALUE SPACES.
+       01 LIB-FOUND-ASGN PIC X VALUE 'N'.
+           88 LIB-FOUND VALUE 'Y'.
+       01 LIB-EOF-ASGN PIC X VALUE 'N'.
+           88 LIB-EOF VALUE 'Y'.
+       01 LIB-NAME-LEN PIC 9(5) VALUE ZERO.
+       01 LIB-NAME-TRAIL PIC 9(5) VALUE ZERO.
+       01 LIB-ROW-COUNT PIC 9(3) VALUE ZERO.
+       01 LIB-COL-COUNT PIC 9(3) VALUE ZERO.
+       01 LIB-COL-TRAIL PIC 9(3) VALUE ZERO.
+       01 LIB-DIMR-D PIC X(3) VALUE SPACES.
+       01 LIB-DIMR-A PIC 9(2) VALUE ZERO.
+       01 LIB-DIMR-B PIC 9(2) VALUE ZERO.
+       01 LIB-DIMC-D PIC X(3) VALUE SPACES.
+       01 LIB-DIMC-A PIC 9(2) VALUE ZERO.
+       01 LIB-DIMC-B PIC 9(2) VALUE ZERO.
+
+      *Checkpoint/restart - SIMULATE periodically snapshots P2 and the
+      *generation counter to NAME || 'chk.txt' so a long GEN run can
+      *be resumed instead of restarted from scratch.  RESTART-ASGN
+      *('Y'/'N') is the sixth token on the ROW/COLM/WRAP/RULE line.
+       01 RESTART-ASGN PIC X VALUE 'N'.
+           88 RESTART-EVAL VALUE 'Y'.
+       01 CHK-NAME PIC X(90) VALUE SPACES.
+       01 CHK-GEN PIC 9(5) VALUE ZERO.
+       01 CHK-ROW PIC 9(3) VALUE ZERO.
+       01 CHK-COLM PIC 9(3) VALUE ZERO.
+       01 CHK-ROW-ED PIC 9(3) VALUE ZERO.
+       01 CHK-COLM-ED PIC 9(3) VALUE ZERO.
+
+      *Scratch variables for BUILD-RESTART-ERROR, which needs a GEN
+      *digit string and a CHK-GEN digit string held at the same time
+      *(TEMP-D only holds one at a time)
+       01 RESTART-GEN-D PIC X(5) VALUE SPACES.
+       01 RESTART-GEN-A PIC 9(5) VALUE ZERO.
+       01 RESTART-GEN-B PIC 9(5) VALUE ZERO.
+       01 RESTART-CHK-D PIC X(5) VALUE SPACES.
+       01 RESTART-CHK-A PIC 9(5) VALUE ZERO.
+       01 RESTART-CHK-B PIC 9(5) VALUE ZERO.
+       01 CHK-GENNO-ED PIC 9(5) VALUE ZERO.
+       01 CHK-INTERVAL PIC 9(5) VALUE 100.
+       01 CHK-DIVQ PIC 9(5) VALUE ZERO.
+       01 CHK-REM PIC 9(5) VALUE ZERO.
+
+      *RLE export - renders the final P1 grid as a standard Game of
+      *Life RLE file (NAME || 'rle.txt') for use in Golly/LifeViewer.
+      *RLE-ASGN ('Y'/'N') is the seventh token on the ROW/COLM/WRAP/
+      *RULE line.
+       01 RLE-ASGN PIC X VALUE 'N'.
+           88 RLE-EVAL VALUE 'Y'.
+       01 RLE-NAME PIC X(90) VALUE SPACES.
+       01 RLE-POS PIC 9(5) VALUE ZERO.
+       01 RLE-RUN-CH PIC X VALUE SPACE.
+       01 RLE-RUN-LEN PIC 9(5) VALUE ZERO.
+       01 RLE-OUT-CH PIC X VALUE SPACE.
+       01 RLE-NUM-D PIC X(5) VALUE SPACES.
+       01 RLE-NUM-A PIC 9(5) VALUE ZERO.
+       01 RLE-NUM-B PIC 9(5) VALUE ZERO.
+       01 RLE-COLM-D PIC X(3) VALUE SPACES.
+       01 RLE-COLM-A PIC 9(2) VALUE ZERO.
+       01 RLE-COLM-B PIC 9(2) VALUE ZERO.
+       01 RLE-ROW-D PIC X(3) VALUE SPACES.
+       01 RLE-ROW-A PIC 9(2) VALUE ZERO.
+       01 RLE-ROW-B PIC 9(2) VALUE ZERO.
+       01 RLE-RULE-LEN PIC 9(5) VALUE ZERO.
+       01 RLE-RULE-TRAIL PIC 9(5) VALUE ZERO.
+
        01 PATTERN1.
-           03 P1 PIC X(80) OCCURS 100 TIMES.
+           03 P1 PIC X(200) OCCURS 200 TIMES.
        01 PATTERN2.
-           03 P2 PIC X(80) OCCURS 100 TIMES.
+           03 P2 PIC X(200) OCCURS 200 TIMES.
        01 LIVES PIC 9 VALUE ZERO.
-       01 WIDTH PIC 9(2) VALUE 1.
+       01 WIDTH PIC 9(3) VALUE 1.
+
+      *Last few generations, kept to spot period-2/3 (and up to
+      *period-6) oscillators - blinkers, toads, pulsars and the like -
+      *that never trip STILL-EVAL because they never stop changing.
+       01 HISTORY.
+           03 HIST-GEN OCCURS 6 TIMES.
+               05 HIST-ROW PIC X(200) OCCURS 200 TIMES VALUE SPACES.
+       01 OSC-ASGN PIC X VALUE 'N'.
+           88 OSC-FOUND VALUE 'Y'.
+       01 OSC-PERIOD PIC 9 VALUE ZERO.
+       01 OSC-PERIOD-X PIC X VALUE SPACE.
+       01 OSC-DIST PIC 9 VALUE ZERO.
+
+      *Neighbor-lookup variables used by COUNT-LIVES
+       01 NB-DROW PIC S9 VALUE ZERO.
+       01 NB-DCOL PIC S9 VALUE ZERO.
+       01 NB-ROW-S PIC S9(5) VALUE ZERO.
+       01 NB-COL-S PIC S9(5) VALUE ZERO.
+       01 NB-ROW PIC 9(5) VALUE ZERO.
+       01 NB-COL PIC 9(5) VALUE ZERO.
+       01 NB-VALID PIC X VALUE 'Y'.
+           88 NB-OK VALUE 'Y'.
 
       *Temporary variables
        01 I PIC 9(5) VALUE 1.
@@ -44,19 +187,66 @@
        01 TEMP-C PIC 9(5) VALUE ZERO.
        01 TEMP-D PIC X(5) VALUE SPACES.
 
+      *Scratch variables for VALIDATE-PATTERN/BUILD-PATTERN-ERROR,
+      *which need a row digit string and a column digit string held
+      *at the same time (TEMP-D above only holds one at a time)
+       01 ERR-ROW PIC 9(5) VALUE ZERO.
+       01 ERR-COL PIC 9(5) VALUE ZERO.
+       01 ERR-ROW-D PIC X(5) VALUE SPACES.
+       01 ERR-COL-D PIC X(5) VALUE SPACES.
+       01 ERR-ROW-POS PIC 9(5) VALUE ZERO.
+       01 ERR-ROW-LEN PIC 9(5) VALUE ZERO.
+       01 ERR-COL-POS PIC 9(5) VALUE ZERO.
+       01 ERR-COL-LEN PIC 9(5) VALUE ZERO.
+
        PROCEDURE DIVISION.
        MAIN-PARAGRAPH.
            PERFORM INFOPEN
-           PERFORM SIMULATE
+           IF VALID-EVAL
+               PERFORM VALIDATE-PATTERN
+           END-IF
            STRING NAME DELIMITED BY SPACE
                'cob.txt' DELIMITED BY SIZE
-               INTO NAME
+               INTO OUT-NAME
            END-STRING
-           OPEN OUTPUT OUTPUT-FILE
-           MOVE COLM TO WIDTH
-           PERFORM WRITE-FILE
-
-           CLOSE INPUT-FILE OUTPUT-FILE
+           IF VALID-EVAL
+               MOVE COLM TO WIDTH
+               STRING NAME DELIMITED BY SPACE
+                   'anim.txt' DELIMITED BY SIZE
+                   INTO ANIM-NAME
+               END-STRING
+               STRING NAME DELIMITED BY SPACE
+                   'pop.txt' DELIMITED BY SIZE
+                   INTO POP-NAME
+               END-STRING
+               IF RESTART-EVAL
+                   OPEN EXTEND ANIM-FILE
+                   OPEN EXTEND POP-FILE
+                   ADD 1 TO CHK-GEN GIVING I
+               ELSE
+                   OPEN OUTPUT ANIM-FILE
+                   OPEN OUTPUT POP-FILE
+                   MOVE 1 TO I
+               END-IF
+               MOVE 'Y' TO STILL-ASGN
+               PERFORM SIMULATE
+               CLOSE ANIM-FILE POP-FILE
+               OPEN OUTPUT OUTPUT-FILE
+               MOVE COLM TO WIDTH
+               PERFORM WRITE-FILE
+               IF RLE-EVAL
+                   STRING NAME DELIMITED BY SPACE
+                       'rle.txt' DELIMITED BY SIZE
+                       INTO RLE-NAME
+                   END-STRING
+                   PERFORM WRITE-RLE
+               END-IF
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+               WRITE DATA-OUTPUT
+           END-IF
+           CLOSE OUTPUT-FILE
+           CLOSE INPUT-FILE
            STOP RUN.
 
       *Read from input file
@@ -64,15 +254,42 @@
            OPEN INPUT INPUT-FILE
            READ INPUT-FILE
            MOVE DATA-INPUT TO NAME
+           STRING NAME DELIMITED BY SPACE
+               'chk.txt' DELIMITED BY SIZE
+               INTO CHK-NAME
+           END-STRING
            READ INPUT-FILE
            UNSTRING DATA-INPUT DELIMITED BY SPACE
                INTO GEN
            END-UNSTRING
            READ INPUT-FILE
            UNSTRING DATA-INPUT DELIMITED BY SPACE
-               INTO ROW, COLM
+               INTO ROW, COLM, WRAP-ASGN, RULE-ASGN, PATTERN-NAME,
+                   RESTART-ASGN, RLE-ASGN
            END-UNSTRING
-           PERFORM READ-PATTERN.
+           IF RULE-ASGN = SPACES
+               MOVE 'B3/S23' TO RULE-ASGN
+           END-IF
+           PERFORM PARSE-RULE
+           PERFORM VALIDATE-DIMENSIONS
+           IF VALID-EVAL
+               IF RESTART-EVAL
+                   PERFORM READ-CHECKPOINT
+                   IF ROW NOT = CHK-ROW OR COLM NOT = CHK-COLM
+                       PERFORM BUILD-RESTART-DIM-ERROR
+                   ELSE
+                       IF GEN <= CHK-GEN
+                           PERFORM BUILD-RESTART-ERROR
+                       END-IF
+                   END-IF
+               ELSE
+                   IF PATTERN-NAME = SPACES
+                       PERFORM READ-PATTERN
+                   ELSE
+                       PERFORM READ-PATTERN-LIBRARY
+                   END-IF
+               END-IF
+           END-IF.
 
       *Read pattern from input file
        READ-PATTERN.
@@ -84,20 +301,580 @@
            END-IF
            MOVE 1 TO I.
 
+      *Resume a prior run from its last checkpoint: load the saved
+      *generation counter and grid out of NAME || 'chk.txt' into
+      *CHK-GEN/P2, the same target a freshly read pattern lands in.
+      *The grid rows are only read when the checkpoint's own ROW/COLM
+      *(also saved in the header line) match what this restart asked
+      *for - otherwise reading ROW rows of a differently-sized grid
+      *would splice in garbage the same way an unchecked library read
+      *once did, so INFOPEN is left to reject the mismatch instead.
+       READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           READ CHECKPOINT-FILE
+           MOVE CHK-RECORD(1:5) TO CHK-GEN
+           MOVE CHK-RECORD(6:3) TO CHK-ROW
+           MOVE CHK-RECORD(9:3) TO CHK-COLM
+           IF ROW = CHK-ROW AND COLM = CHK-COLM
+               MOVE 1 TO I
+               PERFORM READ-CHECKPOINT-ROW
+               MOVE 1 TO I
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+
+       READ-CHECKPOINT-ROW.
+           IF I <= ROW
+               READ CHECKPOINT-FILE
+               MOVE CHK-RECORD TO P2(I)
+               ADD 1 TO I
+               GO TO READ-CHECKPOINT-ROW
+           END-IF
+           MOVE 1 TO I.
+
+      *A restart only makes sense if GEN asks the run to go further
+      *than the checkpoint already reached - otherwise SIMULATE's loop
+      *body would never run, leaving P1 unset and WRITE-FILE trying to
+      *export it.  Build the same kind of VALID-ASGN='N' message the
+      *other bad-input checks above raise instead of letting that
+      *happen.
+       BUILD-RESTART-ERROR.
+           MOVE 'N' TO VALID-ASGN
+           MOVE GEN TO RESTART-GEN-D
+           MOVE ZERO TO RESTART-GEN-A
+           INSPECT RESTART-GEN-D TALLYING RESTART-GEN-A
+               FOR LEADING ZEROS
+           IF RESTART-GEN-A = 5
+               SUBTRACT 1 FROM RESTART-GEN-A
+           END-IF
+           SUBTRACT RESTART-GEN-A FROM 5 GIVING RESTART-GEN-B
+           ADD 1 TO RESTART-GEN-A
+           MOVE CHK-GEN TO RESTART-CHK-D
+           MOVE ZERO TO RESTART-CHK-A
+           INSPECT RESTART-CHK-D TALLYING RESTART-CHK-A
+               FOR LEADING ZEROS
+           IF RESTART-CHK-A = 5
+               SUBTRACT 1 FROM RESTART-CHK-A
+           END-IF
+           SUBTRACT RESTART-CHK-A FROM 5 GIVING RESTART-CHK-B
+           ADD 1 TO RESTART-CHK-A
+           MOVE 90 TO WIDTH
+           STRING 'Cannot restart: GEN (' DELIMITED BY SIZE
+               RESTART-GEN-D(RESTART-GEN-A:RESTART-GEN-B)
+                   DELIMITED BY SIZE
+               ') must be greater than the checkpointed generation ('
+                   DELIMITED BY SIZE
+               RESTART-CHK-D(RESTART-CHK-A:RESTART-CHK-B)
+                   DELIMITED BY SIZE
+               ') to resume.' DELIMITED BY SIZE
+               INTO DATA-OUTPUT
+           END-STRING
+           ADD 85 RESTART-GEN-B GIVING WIDTH
+           ADD RESTART-CHK-B TO WIDTH
+           MOVE ZERO TO RESTART-GEN-A
+           MOVE ZERO TO RESTART-GEN-B
+           MOVE SPACES TO RESTART-GEN-D
+           MOVE ZERO TO RESTART-CHK-A
+           MOVE ZERO TO RESTART-CHK-B
+           MOVE SPACES TO RESTART-CHK-D.
+
+      *A restart's ROW/COLM must match the size the checkpoint was
+      *written at - reusing LIB-DIMR-D/LIB-DIMC-D (the library-entry
+      *size scratch, never live at the same time as a restart) for the
+      *checkpoint's own CHK-ROW/CHK-COLM, and RLE-ROW-D/RLE-COLM-D for
+      *the requested ROW/COLM, the same way BUILD-LIBRARY-DIMENSION-
+      *ERROR reports its own RxC mismatch.
+       BUILD-RESTART-DIM-ERROR.
+           MOVE 'N' TO VALID-ASGN
+           MOVE CHK-ROW TO LIB-DIMR-D
+           MOVE ZERO TO LIB-DIMR-A
+           INSPECT LIB-DIMR-D TALLYING LIB-DIMR-A FOR LEADING ZEROS
+           IF LIB-DIMR-A = 3
+               SUBTRACT 1 FROM LIB-DIMR-A
+           END-IF
+           SUBTRACT LIB-DIMR-A FROM 3 GIVING LIB-DIMR-B
+           ADD 1 TO LIB-DIMR-A
+           MOVE CHK-COLM TO LIB-DIMC-D
+           MOVE ZERO TO LIB-DIMC-A
+           INSPECT LIB-DIMC-D TALLYING LIB-DIMC-A FOR LEADING ZEROS
+           IF LIB-DIMC-A = 3
+               SUBTRACT 1 FROM LIB-DIMC-A
+           END-IF
+           SUBTRACT LIB-DIMC-A FROM 3 GIVING LIB-DIMC-B
+           ADD 1 TO LIB-DIMC-A
+           MOVE ROW TO RLE-ROW-D
+           MOVE ZERO TO RLE-ROW-A
+           INSPECT RLE-ROW-D TALLYING RLE-ROW-A FOR LEADING ZEROS
+           IF RLE-ROW-A = 3
+               SUBTRACT 1 FROM RLE-ROW-A
+           END-IF
+           SUBTRACT RLE-ROW-A FROM 3 GIVING RLE-ROW-B
+           ADD 1 TO RLE-ROW-A
+           MOVE COLM TO RLE-COLM-D
+           MOVE ZERO TO RLE-COLM-A
+           INSPECT RLE-COLM-D TALLYING RLE-COLM-A FOR LEADING ZEROS
+           IF RLE-COLM-A = 3
+               SUBTRACT 1 FROM RLE-COLM-A
+           END-IF
+           SUBTRACT RLE-COLM-A FROM 3 GIVING RLE-COLM-B
+           ADD 1 TO RLE-COLM-A
+           MOVE 90 TO WIDTH
+           STRING 'Cannot restart: checkpoint is ' DELIMITED BY SIZE
+               LIB-DIMR-D(LIB-DIMR-A:LIB-DIMR-B) DELIMITED BY SIZE
+               'x' DELIMITED BY SIZE
+               LIB-DIMC-D(LIB-DIMC-A:LIB-DIMC-B) DELIMITED BY SIZE
+               ', but ROW/COLM requested ' DELIMITED BY SIZE
+               RLE-ROW-D(RLE-ROW-A:RLE-ROW-B) DELIMITED BY SIZE
+               'x' DELIMITED BY SIZE
+               RLE-COLM-D(RLE-COLM-A:RLE-COLM-B) DELIMITED BY SIZE
+               '.' DELIMITED BY SIZE
+               INTO DATA-OUTPUT
+           END-STRING
+           ADD 58 LIB-DIMR-B GIVING WIDTH
+           ADD LIB-DIMC-B TO WIDTH
+           ADD RLE-ROW-B TO WIDTH
+           ADD RLE-COLM-B TO WIDTH
+           MOVE ZERO TO LIB-DIMR-A
+           MOVE ZERO TO LIB-DIMR-B
+           MOVE SPACES TO LIB-DIMR-D
+           MOVE ZERO TO LIB-DIMC-A
+           MOVE ZERO TO LIB-DIMC-B
+           MOVE SPACES TO LIB-DIMC-D
+           MOVE ZERO TO RLE-ROW-A
+           MOVE ZERO TO RLE-ROW-B
+           MOVE SPACES TO RLE-ROW-D
+           MOVE ZERO TO RLE-COLM-A
+           MOVE ZERO TO RLE-COLM-B
+           MOVE SPACES TO RLE-COLM-D.
+
+      *Pull the pattern grid from the keyed library file (patterns.lib)
+      *instead of reading raw rows out of the input file.  Each library
+      *entry is a '=NAME' key line followed immediately by its own
+      *rows of '0'/'*' characters, up to the next '=NAME' line or EOF.
+      *A first pass measures that entry's real extent and checks it
+      *against the caller's ROW/COLM before a second pass loads it,
+      *so a size mismatch is reported cleanly instead of splicing in
+      *rows that actually belong to the next entry in the file.
+       READ-PATTERN-LIBRARY.
+           MOVE SPACES TO LIB-KEY
+           STRING '=' DELIMITED BY SIZE
+               PATTERN-NAME DELIMITED BY SPACE
+               INTO LIB-KEY
+           END-STRING
+           MOVE 'N' TO LIB-FOUND-ASGN
+           MOVE 'N' TO LIB-EOF-ASGN
+           OPEN INPUT LIBRARY-FILE
+           PERFORM FIND-LIBRARY-PATTERN
+           IF LIB-FOUND
+               PERFORM MEASURE-LIBRARY-ENTRY
+           END-IF
+           CLOSE LIBRARY-FILE
+           IF NOT LIB-FOUND
+               PERFORM BUILD-LIBRARY-NOTFOUND-ERROR
+           ELSE
+               IF LIB-ROW-COUNT NOT = ROW OR LIB-COL-COUNT NOT = COLM
+                   PERFORM BUILD-LIBRARY-DIMENSION-ERROR
+               ELSE
+                   MOVE 'N' TO LIB-FOUND-ASGN
+                   MOVE 'N' TO LIB-EOF-ASGN
+                   OPEN INPUT LIBRARY-FILE
+                   PERFORM FIND-LIBRARY-PATTERN
+                   MOVE 1 TO I
+                   PERFORM READ-LIBRARY-ROW
+                   MOVE 1 TO I
+                   CLOSE LIBRARY-FILE
+               END-IF
+           END-IF.
+
+      *Scan the library file for the '=NAME' key line requested on the
+      *ROW/COLM/WRAP/RULE line.
+       FIND-LIBRARY-PATTERN.
+           IF NOT LIB-FOUND AND NOT LIB-EOF
+               READ LIBRARY-FILE
+                   AT END MOVE 'Y' TO LIB-EOF-ASGN
+               END-READ
+               IF NOT LIB-EOF AND LIB-RECORD = LIB-KEY
+                   MOVE 'Y' TO LIB-FOUND-ASGN
+               END-IF
+               IF NOT LIB-FOUND
+                   GO TO FIND-LIBRARY-PATTERN
+               END-IF
+           END-IF.
+
+      *Count the matched entry's own rows (stopping at the next
+      *'=NAME' line or EOF) and capture its column width from the
+      *first of those rows, so READ-PATTERN-LIBRARY can check the
+      *caller's ROW/COLM against the entry's real size before ever
+      *loading it into P2.
+       MEASURE-LIBRARY-ENTRY.
+           MOVE ZERO TO LIB-ROW-COUNT
+           MOVE ZERO TO LIB-COL-COUNT
+           PERFORM MEASURE-LIBRARY-ROW.
+
+       MEASURE-LIBRARY-ROW.
+           IF NOT LIB-EOF
+               READ LIBRARY-FILE
+                   AT END MOVE 'Y' TO LIB-EOF-ASGN
+               END-READ
+               IF NOT LIB-EOF AND LIB-RECORD(1:1) NOT = '='
+                   ADD 1 TO LIB-ROW-COUNT
+                   IF LIB-ROW-COUNT = 1
+                       MOVE ZERO TO LIB-COL-TRAIL
+                       INSPECT LIB-RECORD TALLYING LIB-COL-TRAIL
+                           FOR TRAILING SPACES
+                       SUBTRACT LIB-COL-TRAIL FROM 200
+                           GIVING LIB-COL-COUNT
+                   END-IF
+                   GO TO MEASURE-LIBRARY-ROW
+               END-IF
+           END-IF.
+
+      *Read the ROW rows that follow the matched key line into P2,
+      *the same target READ-PATTERN fills for a typed-in grid.
+       READ-LIBRARY-ROW.
+           IF I <= ROW AND VALID-EVAL
+               READ LIBRARY-FILE
+                   AT END MOVE 'Y' TO LIB-EOF-ASGN
+               END-READ
+               IF LIB-EOF
+                   PERFORM BUILD-LIBRARY-SHORT-ERROR
+               ELSE
+                   MOVE LIB-RECORD TO P2(I)
+                   ADD 1 TO I
+                   GO TO READ-LIBRARY-ROW
+               END-IF
+           END-IF.
+
+      *Build the 'library entry not found' message into DATA-OUTPUT.
+       BUILD-LIBRARY-NOTFOUND-ERROR.
+           PERFORM COMPUTE-LIB-NAME-LEN
+           MOVE 'N' TO VALID-ASGN
+           ADD 33 LIB-NAME-LEN GIVING WIDTH
+           STRING 'Pattern library entry not found: ' DELIMITED BY SIZE
+               PATTERN-NAME(1:LIB-NAME-LEN) DELIMITED BY SIZE
+               INTO DATA-OUTPUT
+           END-STRING.
+
+      *Build the 'library entry is WxH, requested RxC' message into
+      *DATA-OUTPUT when MEASURE-LIBRARY-ENTRY's counts don't match the
+      *caller's ROW/COLM.  Reuses RLE-ROW-D/RLE-COLM-D (also used by
+      *RLE-WRITE-HEADER, at a point in the run this never overlaps
+      *with) to format ROW/COLM themselves.
+       BUILD-LIBRARY-DIMENSION-ERROR.
+           PERFORM COMPUTE-LIB-NAME-LEN
+           MOVE 'N' TO VALID-ASGN
+           MOVE LIB-ROW-COUNT TO LIB-DIMR-D
+           MOVE ZERO TO LIB-DIMR-A
+           INSPECT LIB-DIMR-D TALLYING LIB-DIMR-A FOR LEADING ZEROS
+           IF LIB-DIMR-A = 3
+               SUBTRACT 1 FROM LIB-DIMR-A
+           END-IF
+           SUBTRACT LIB-DIMR-A FROM 3 GIVING LIB-DIMR-B
+           ADD 1 TO LIB-DIMR-A
+           MOVE LIB-COL-COUNT TO LIB-DIMC-D
+           MOVE ZERO TO LIB-DIMC-A
+           INSPECT LIB-DIMC-D TALLYING LIB-DIMC-A FOR LEADING ZEROS
+           IF LIB-DIMC-A = 3
+               SUBTRACT 1 FROM LIB-DIMC-A
+           END-IF
+           SUBTRACT LIB-DIMC-A FROM 3 GIVING LIB-DIMC-B
+           ADD 1 TO LIB-DIMC-A
+           MOVE ROW TO RLE-ROW-D
+           MOVE ZERO TO RLE-ROW-A
+           INSPECT RLE-ROW-D TALLYING RLE-ROW-A FOR LEADING ZEROS
+           IF RLE-ROW-A = 3
+               SUBTRACT 1 FROM RLE-ROW-A
+           END-IF
+           SUBTRACT RLE-ROW-A FROM 3 GIVING RLE-ROW-B
+           ADD 1 TO RLE-ROW-A
+           MOVE COLM TO RLE-COLM-D
+           MOVE ZERO TO RLE-COLM-A
+           INSPECT RLE-COLM-D TALLYING RLE-COLM-A FOR LEADING ZEROS
+           IF RLE-COLM-A = 3
+               SUBTRACT 1 FROM RLE-COLM-A
+           END-IF
+           SUBTRACT RLE-COLM-A FROM 3 GIVING RLE-COLM-B
+           ADD 1 TO RLE-COLM-A
+           MOVE 90 TO WIDTH
+           STRING PATTERN-NAME(1:LIB-NAME-LEN) DELIMITED BY SIZE
+               ' is ' DELIMITED BY SIZE
+               LIB-DIMR-D(LIB-DIMR-A:LIB-DIMR-B) DELIMITED BY SIZE
+               'x' DELIMITED BY SIZE
+               LIB-DIMC-D(LIB-DIMC-A:LIB-DIMC-B) DELIMITED BY SIZE
+               ', but ROW/COLM requested ' DELIMITED BY SIZE
+               RLE-ROW-D(RLE-ROW-A:RLE-ROW-B) DELIMITED BY SIZE
+               'x' DELIMITED BY SIZE
+               RLE-COLM-D(RLE-COLM-A:RLE-COLM-B) DELIMITED BY SIZE
+               '.' DELIMITED BY SIZE
+               INTO DATA-OUTPUT
+           END-STRING
+           ADD 32 LIB-NAME-LEN GIVING WIDTH
+           ADD LIB-DIMR-B TO WIDTH
+           ADD LIB-DIMC-B TO WIDTH
+           ADD RLE-ROW-B TO WIDTH
+           ADD RLE-COLM-B TO WIDTH
+           MOVE ZERO TO LIB-DIMR-A
+           MOVE ZERO TO LIB-DIMR-B
+           MOVE SPACES TO LIB-DIMR-D
+           MOVE ZERO TO LIB-DIMC-A
+           MOVE ZERO TO LIB-DIMC-B
+           MOVE SPACES TO LIB-DIMC-D
+           MOVE ZERO TO RLE-ROW-A
+           MOVE ZERO TO RLE-ROW-B
+           MOVE SPACES TO RLE-ROW-D
+           MOVE ZERO TO RLE-COLM-A
+           MOVE ZERO TO RLE-COLM-B
+           MOVE SPACES TO RLE-COLM-D.
+
+      *Build the 'library entry too short' message into DATA-OUTPUT.
+       BUILD-LIBRARY-SHORT-ERROR.
+           PERFORM COMPUTE-LIB-NAME-LEN
+           MOVE 'N' TO VALID-ASGN
+           MOVE ROW TO TEMP-C
+           MOVE TEMP-C TO TEMP-D
+           MOVE ZERO TO TEMP-A
+           INSPECT TEMP-D TALLYING TEMP-A FOR LEADING ZEROS
+           IF TEMP-A = 5
+               SUBTRACT 1 FROM TEMP-A
+           END-IF
+           SUBTRACT TEMP-A FROM 5 GIVING TEMP-B
+           ADD 1 TO TEMP-A
+           ADD 16 LIB-NAME-LEN GIVING WIDTH
+           ADD TEMP-B TO WIDTH
+           ADD 31 TO WIDTH
+           STRING PATTERN-NAME(1:LIB-NAME-LEN) DELIMITED BY SIZE
+               ' has fewer than ' DELIMITED BY SIZE
+               TEMP-D(TEMP-A:TEMP-B) DELIMITED BY SIZE
+               ' rows available in the library.' DELIMITED BY SIZE
+               INTO DATA-OUTPUT
+           END-STRING
+           MOVE ZERO TO TEMP-A
+           MOVE ZERO TO TEMP-B
+           MOVE ZERO TO TEMP-C
+           MOVE SPACES TO TEMP-D.
+
+      *Trim trailing spaces off PATTERN-NAME and leave its real
+      *length in LIB-NAME-LEN for the error-message builders above.
+       COMPUTE-LIB-NAME-LEN.
+           MOVE ZERO TO LIB-NAME-TRAIL
+           INSPECT PATTERN-NAME TALLYING LIB-NAME-TRAIL
+               FOR TRAILING SPACES
+           SUBTRACT LIB-NAME-TRAIL FROM 30 GIVING LIB-NAME-LEN
+           IF LIB-NAME-LEN = 0
+               MOVE 1 TO LIB-NAME-LEN
+           END-IF.
+
+      *Reject a ROW or COLM outside the PATTERN1/PATTERN2 OCCURS
+      *bounds before READ-PATTERN ever subscripts P2 with it.  On
+      *failure the offending message is left sitting in DATA-OUTPUT
+      *for MAIN-PARAGRAPH to write out in place of a normal run.
+       VALIDATE-DIMENSIONS.
+           MOVE 'Y' TO VALID-ASGN
+           IF ROW < 1 OR ROW > 200
+               MOVE 'N' TO VALID-ASGN
+               MOVE 37 TO WIDTH
+               MOVE 'Invalid ROW value - must be 1 to 200.'
+                   TO DATA-OUTPUT
+           ELSE
+               IF COLM < 1 OR COLM > 200
+                   MOVE 'N' TO VALID-ASGN
+                   MOVE 38 TO WIDTH
+                   MOVE 'Invalid COLM value - must be 1 to 200.'
+                       TO DATA-OUTPUT
+               END-IF
+           END-IF.
+
+      *Flag any pattern character that is not '0' or '*', with the
+      *row/column where it was found, before SIMULATE ever runs.
+       VALIDATE-PATTERN.
+           PERFORM VALIDATE-PATTERN-ROW
+           IF NOT VALID-EVAL
+               PERFORM BUILD-PATTERN-ERROR
+           END-IF.
+
+       VALIDATE-PATTERN-ROW.
+           IF J <= ROW AND VALID-EVAL
+               MOVE 1 TO K
+               PERFORM VALIDATE-PATTERN-CELL
+               ADD 1 TO J
+               GO TO VALIDATE-PATTERN-ROW
+           END-IF
+           MOVE 1 TO J.
+
+       VALIDATE-PATTERN-CELL.
+           IF K <= COLM AND VALID-EVAL
+               IF P2(J)(K:1) = '0' OR P2(J)(K:1) = '*'
+                   ADD 1 TO K
+                   GO TO VALIDATE-PATTERN-CELL
+               END-IF
+               MOVE 'N' TO VALID-ASGN
+               MOVE J TO ERR-ROW
+               MOVE K TO ERR-COL
+           END-IF
+           MOVE 1 TO K.
+
+      *Build the 'Invalid character ... row R, column C' message into
+      *DATA-OUTPUT once VALIDATE-PATTERN has located the bad cell.
+       BUILD-PATTERN-ERROR.
+           MOVE ERR-ROW TO ERR-ROW-D
+           MOVE ZERO TO ERR-ROW-POS
+           INSPECT ERR-ROW-D TALLYING ERR-ROW-POS FOR LEADING ZEROS
+           IF ERR-ROW-POS = 5
+               SUBTRACT 1 FROM ERR-ROW-POS
+           END-IF
+           SUBTRACT ERR-ROW-POS FROM 5 GIVING ERR-ROW-LEN
+           ADD 1 TO ERR-ROW-POS
+           MOVE ERR-COL TO ERR-COL-D
+           MOVE ZERO TO ERR-COL-POS
+           INSPECT ERR-COL-D TALLYING ERR-COL-POS FOR LEADING ZEROS
+           IF ERR-COL-POS = 5
+               SUBTRACT 1 FROM ERR-COL-POS
+           END-IF
+           SUBTRACT ERR-COL-POS FROM 5 GIVING ERR-COL-LEN
+           ADD 1 TO ERR-COL-POS
+           MOVE 90 TO WIDTH
+           STRING 'Invalid character in pattern at row ' DELIMITED BY SIZE
+               ERR-ROW-D(ERR-ROW-POS:ERR-ROW-LEN) DELIMITED BY SIZE
+               ', column ' DELIMITED BY SIZE
+               ERR-COL-D(ERR-COL-POS:ERR-COL-LEN) DELIMITED BY SIZE
+               " - only '0' and '*' are allowed." DELIMITED BY SIZE
+               INTO DATA-OUTPUT
+           END-STRING
+           ADD 77 TO ERR-ROW-LEN GIVING WIDTH
+           ADD ERR-COL-LEN TO WIDTH
+           MOVE ZERO TO ERR-ROW-POS
+           MOVE ZERO TO ERR-ROW-LEN
+           MOVE ZERO TO ERR-COL-POS
+           MOVE ZERO TO ERR-COL-LEN
+           MOVE SPACES TO ERR-ROW-D
+           MOVE SPACES TO ERR-COL-D.
+
+      *Expand RULE-ASGN (e.g. 'B3/S23') into the BIRTH-SET/SURVIVE-SET
+      *neighbour-count membership tables GENERATION consults, index
+      *(neighbour count + 1) so counts of 0 through 8 are all valid
+      *subscripts.
+       PARSE-RULE.
+           MOVE 1 TO RULE-IDX
+           PERFORM CLEAR-RULE-SET
+           MOVE 1 TO RULE-POS
+           MOVE 'B' TO RULE-MODE
+           PERFORM SCAN-RULE-CHAR.
+
+       CLEAR-RULE-SET.
+           IF RULE-IDX <= 9
+               MOVE 'N' TO BIRTH-SET(RULE-IDX)
+               MOVE 'N' TO SURVIVE-SET(RULE-IDX)
+               ADD 1 TO RULE-IDX
+               GO TO CLEAR-RULE-SET
+           END-IF
+           MOVE 1 TO RULE-IDX.
+
+       SCAN-RULE-CHAR.
+           IF RULE-POS <= 20
+               MOVE RULE-ASGN(RULE-POS:1) TO RULE-CH
+               IF RULE-CH = 'B' OR RULE-CH = 'b'
+                   MOVE 'B' TO RULE-MODE
+               END-IF
+               IF RULE-CH = 'S' OR RULE-CH = 's'
+                   MOVE 'S' TO RULE-MODE
+               END-IF
+               IF RULE-CH >= '0' AND RULE-CH <= '8'
+                   MOVE RULE-CH TO RULE-DIGIT
+                   ADD 1 TO RULE-DIGIT GIVING RULE-IDX
+                   IF RULE-MODE = 'B'
+                       MOVE 'Y' TO BIRTH-SET(RULE-IDX)
+                   ELSE
+                       MOVE 'Y' TO SURVIVE-SET(RULE-IDX)
+                   END-IF
+               END-IF
+               ADD 1 TO RULE-POS
+               GO TO SCAN-RULE-CHAR
+           END-IF
+           MOVE 1 TO RULE-POS.
+
       *Simulate the generations
        SIMULATE.
-           IF I <= (GEN + 1)
+      *The generation-0 grid is written (and fed into the oscillation
+      *history) once, on the very first entry into this paragraph,
+      *whether or not GEN is 0 - GO TO SIMULATE never re-enters with
+      *I = 1, so this cannot re-fire on a later pass.  Kept ahead of
+      *the I <= GEN guard below so a GEN of 0 still gets its one
+      *anim.txt/pop.txt line instead of leaving both files empty.
+           IF I = 1
+               PERFORM COPY-PATTERN
+               MOVE ZERO TO ANIM-GENNO
+               PERFORM WRITE-ANIM-HEADER
+               PERFORM WRITE-ANIM-ROWS-P1
+               PERFORM COUNT-POPULATION-P1
+               PERFORM WRITE-POP-LINE
+               MOVE PATTERN1 TO HIST-GEN(1)
+           END-IF
+           IF I <= GEN
                MOVE 'Y' TO STILL-ASGN
                PERFORM COPY-PATTERN
                PERFORM GENERATION
+               MOVE I TO ANIM-GENNO
+               PERFORM WRITE-ANIM-HEADER
+               PERFORM WRITE-ANIM-ROWS-P2
+               PERFORM COUNT-POPULATION-P2
+               PERFORM WRITE-POP-LINE
+               DIVIDE I BY CHK-INTERVAL GIVING CHK-DIVQ
+                   REMAINDER CHK-REM
                IF NOT STILL-EVAL
+                   PERFORM DETECT-OSCILLATION
+                   PERFORM SHIFT-HISTORY
+               END-IF
+               IF CHK-REM = 0 OR STILL-EVAL OR OSC-FOUND
+                   OR I = GEN
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
+               IF NOT STILL-EVAL AND NOT OSC-FOUND
                    ADD 1 TO I
                    GO TO SIMULATE
                END-IF
-               SUBTRACT 1 FROM I GIVING STILLGEN
+               IF OSC-FOUND
+                   SUBTRACT OSC-PERIOD FROM I GIVING STILLGEN
+               ELSE
+                   SUBTRACT 1 FROM I GIVING STILLGEN
+               END-IF
            END-IF
+      *Keep P1 (the grid WRITE-FILE/WRITE-RLE export) in step with
+      *P2 (the grid just reported on) on every exit path - GENERATION
+      *only ever advances P2, so without this, an oscillator or a
+      *GEN-exhausted exit would leave P1 one generation stale.  A
+      *harmless no-op when STILL-EVAL, since P1 and P2 already match
+      *there, and it is also what primes P1 when GEN is 0 and the
+      *loop above never ran at all.
+           PERFORM COPY-PATTERN
            MOVE 1 TO I.
 
+      *Compare the just-computed P2 against each retained earlier
+      *generation; a match at distance OSC-DIST means the pattern
+      *repeats every OSC-DIST generations.
+       DETECT-OSCILLATION.
+           MOVE 1 TO OSC-DIST
+           PERFORM CHECK-OSC-DIST.
+
+       CHECK-OSC-DIST.
+           IF OSC-DIST <= 6 AND NOT OSC-FOUND
+               IF HIST-GEN(OSC-DIST) = PATTERN2
+                   MOVE 'Y' TO OSC-ASGN
+                   MOVE OSC-DIST TO OSC-PERIOD
+               END-IF
+               ADD 1 TO OSC-DIST
+               GO TO CHECK-OSC-DIST
+           END-IF
+           MOVE 1 TO OSC-DIST.
+
+      *Age the retained generations back by one slot and remember the
+      *generation just computed as the most recent one.
+       SHIFT-HISTORY.
+           MOVE HIST-GEN(5) TO HIST-GEN(6)
+           MOVE HIST-GEN(4) TO HIST-GEN(5)
+           MOVE HIST-GEN(3) TO HIST-GEN(4)
+           MOVE HIST-GEN(2) TO HIST-GEN(3)
+           MOVE HIST-GEN(1) TO HIST-GEN(2)
+           MOVE PATTERN2 TO HIST-GEN(1).
+
       *Copy from one pattern to another
        COPY-PATTERN.
            MOVE P2(J) TO P1(J)
@@ -112,11 +889,12 @@
            IF J <= ROW
                IF K <= COLM
                    PERFORM COUNT-LIVES
-                   IF P1(J)(K:1) = '0' AND LIVES = 3
+                   ADD 1 TO LIVES GIVING RULE-IDX
+                   IF P1(J)(K:1) = '0' AND BIRTH-OK(RULE-IDX)
                        MOVE 'N' TO STILL-ASGN
                        MOVE '*' TO P2(J)(K:1)
                    END-IF
-                   IF P1(J)(K:1) = '*' AND LIVES NOT = 2 AND LIVES NOT = 3
+                   IF P1(J)(K:1) = '*' AND NOT SURVIVE-OK(RULE-IDX)
                        MOVE 'N' TO STILL-ASGN
                        MOVE '0' TO P2(J)(K:1)
                    END-IF
@@ -129,27 +907,200 @@
            END-IF
            MOVE 1 TO J.
 
-      *Count live neighbours of the given position
+      *Count live neighbours of the given position.  Off-grid
+      *neighbors are either wrapped around to the opposite edge
+      *(WRAP-EVAL) or treated as dead, per the WRAP flag read in
+      *INFOPEN.
        COUNT-LIVES.
            MOVE ZERO TO LIVES
-           SUBTRACT 1 FROM J GIVING TEMP-A
-           SUBTRACT 1 FROM K GIVING TEMP-B
-           MOVE ZERO TO TEMP-C
-           INSPECT P1(TEMP-A)(TEMP-B:3) TALLYING TEMP-C FOR ALL '*'
-           ADD TEMP-C TO LIVES
-           MOVE ZERO TO TEMP-C
-           INSPECT P1(J)(TEMP-B:3) TALLYING TEMP-C FOR ALL '*'
-           ADD TEMP-C TO LIVES
-           MOVE ZERO TO TEMP-C
-           ADD 1 TO J GIVING TEMP-A
-           INSPECT P1(TEMP-A)(TEMP-B:3) TALLYING TEMP-C FOR ALL '*'
-           ADD TEMP-C TO LIVES
+           MOVE -1 TO NB-DROW
+           MOVE -1 TO NB-DCOL
+           PERFORM COMPUTE-NEIGHBOR
+           MOVE -1 TO NB-DROW
+           MOVE  0 TO NB-DCOL
+           PERFORM COMPUTE-NEIGHBOR
+           MOVE -1 TO NB-DROW
+           MOVE  1 TO NB-DCOL
+           PERFORM COMPUTE-NEIGHBOR
+           MOVE  0 TO NB-DROW
+           MOVE -1 TO NB-DCOL
+           PERFORM COMPUTE-NEIGHBOR
+           MOVE  0 TO NB-DROW
+           MOVE  1 TO NB-DCOL
+           PERFORM COMPUTE-NEIGHBOR
+           MOVE  1 TO NB-DROW
+           MOVE -1 TO NB-DCOL
+           PERFORM COMPUTE-NEIGHBOR
+           MOVE  1 TO NB-DROW
+           MOVE  0 TO NB-DCOL
+           PERFORM COMPUTE-NEIGHBOR
+           MOVE  1 TO NB-DROW
+           MOVE  1 TO NB-DCOL
+           PERFORM COMPUTE-NEIGHBOR.
+
+      *Resolve one (NB-DROW,NB-DCOL) offset from (J,K) - wrapping or
+      *dropping it off the edge - and add it to LIVES if it is alive.
+       COMPUTE-NEIGHBOR.
+           ADD J NB-DROW GIVING NB-ROW-S
+           ADD K NB-DCOL GIVING NB-COL-S
+           MOVE 'Y' TO NB-VALID
+           IF WRAP-EVAL
+               IF NB-ROW-S < 1
+                   ADD ROW TO NB-ROW-S
+               END-IF
+               IF NB-ROW-S > ROW
+                   SUBTRACT ROW FROM NB-ROW-S
+               END-IF
+               IF NB-COL-S < 1
+                   ADD COLM TO NB-COL-S
+               END-IF
+               IF NB-COL-S > COLM
+                   SUBTRACT COLM FROM NB-COL-S
+               END-IF
+           ELSE
+               IF NB-ROW-S < 1 OR NB-ROW-S > ROW
+                   MOVE 'N' TO NB-VALID
+               END-IF
+               IF NB-COL-S < 1 OR NB-COL-S > COLM
+                   MOVE 'N' TO NB-VALID
+               END-IF
+           END-IF
+           IF NB-OK
+               MOVE NB-ROW-S TO NB-ROW
+               MOVE NB-COL-S TO NB-COL
+               IF P1(NB-ROW)(NB-COL:1) = '*'
+                   ADD 1 TO LIVES
+               END-IF
+           END-IF.
+
+      *Snapshot the current generation counter and P2 grid to
+      *NAME || 'chk.txt', overwriting whatever checkpoint was there
+      *before so a restart always resumes from the latest one.
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SPACES TO CHK-RECORD
+           MOVE ANIM-GENNO TO CHK-GENNO-ED
+           MOVE CHK-GENNO-ED TO CHK-RECORD(1:5)
+           MOVE ROW TO CHK-ROW-ED
+           MOVE CHK-ROW-ED TO CHK-RECORD(6:3)
+           MOVE COLM TO CHK-COLM-ED
+           MOVE CHK-COLM-ED TO CHK-RECORD(9:3)
+           WRITE CHK-RECORD
+           MOVE 1 TO J
+           PERFORM WRITE-CHECKPOINT-ROW
+           MOVE 1 TO J
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-CHECKPOINT-ROW.
+           IF J <= ROW
+               MOVE P2(J) TO CHK-RECORD
+               WRITE CHK-RECORD
+               ADD 1 TO J
+               GO TO WRITE-CHECKPOINT-ROW
+           END-IF
+           MOVE 1 TO J.
+
+      *Append a 'Generation N' header line to the animation file
+       WRITE-ANIM-HEADER.
+           MOVE ANIM-GENNO TO TEMP-D
+           MOVE ZERO TO TEMP-A
+           INSPECT TEMP-D TALLYING TEMP-A FOR LEADING ZEROS
+           IF TEMP-A = 5
+               SUBTRACT 1 FROM TEMP-A
+           END-IF
+           SUBTRACT TEMP-A FROM 5 GIVING TEMP-B
+           ADD 1 TO TEMP-A
+           ADD 11 TO TEMP-B GIVING WIDTH
+           STRING 'Generation ' DELIMITED BY SIZE
+               TEMP-D(TEMP-A:TEMP-B) DELIMITED BY SIZE
+               INTO ANIM-OUTPUT
+           WRITE ANIM-OUTPUT
            MOVE ZERO TO TEMP-A
            MOVE ZERO TO TEMP-B
-           MOVE ZERO TO TEMP-C
-           IF P1(J)(K:1) = '*'
-               SUBTRACT 1 FROM LIVES
-           END-IF.
+           MOVE SPACES TO TEMP-D
+           MOVE COLM TO WIDTH.
+
+      *Append the current P1 grid (the initial, generation-0 pattern)
+      *to the animation file, one row per line
+       WRITE-ANIM-ROWS-P1.
+           IF J <= ROW
+               MOVE P1(J) TO ANIM-OUTPUT
+               WRITE ANIM-OUTPUT
+               ADD 1 TO J
+               GO TO WRITE-ANIM-ROWS-P1
+           END-IF
+           MOVE 1 TO J.
+
+      *Append the current P2 grid (the result of the latest
+      *GENERATION pass) to the animation file, one row per line
+       WRITE-ANIM-ROWS-P2.
+           IF J <= ROW
+               MOVE P2(J) TO ANIM-OUTPUT
+               WRITE ANIM-OUTPUT
+               ADD 1 TO J
+               GO TO WRITE-ANIM-ROWS-P2
+           END-IF
+           MOVE 1 TO J.
+
+      *Tally the live cells across the generation-0 grid (P1) into
+      *POP-COUNT
+       COUNT-POPULATION-P1.
+           MOVE ZERO TO POP-COUNT
+           PERFORM COUNT-POP-ROW-P1.
+
+       COUNT-POP-ROW-P1.
+           IF J <= ROW
+               INSPECT P1(J)(1:COLM) TALLYING POP-COUNT FOR ALL '*'
+               ADD 1 TO J
+               GO TO COUNT-POP-ROW-P1
+           END-IF
+           MOVE 1 TO J.
+
+      *Tally the live cells across the latest grid (P2) into POP-COUNT
+       COUNT-POPULATION-P2.
+           MOVE ZERO TO POP-COUNT
+           PERFORM COUNT-POP-ROW-P2.
+
+       COUNT-POP-ROW-P2.
+           IF J <= ROW
+               INSPECT P2(J)(1:COLM) TALLYING POP-COUNT FOR ALL '*'
+               ADD 1 TO J
+               GO TO COUNT-POP-ROW-P2
+           END-IF
+           MOVE 1 TO J.
+
+      *Append one 'Generation N: M' line to the population report
+       WRITE-POP-LINE.
+           MOVE SPACES TO POP-OUTPUT
+           MOVE ANIM-GENNO TO TEMP-D
+           MOVE ZERO TO TEMP-A
+           INSPECT TEMP-D TALLYING TEMP-A FOR LEADING ZEROS
+           IF TEMP-A = 5
+               SUBTRACT 1 FROM TEMP-A
+           END-IF
+           SUBTRACT TEMP-A FROM 5 GIVING TEMP-B
+           ADD 1 TO TEMP-A
+           MOVE POP-COUNT TO POP-D
+           MOVE ZERO TO POP-A
+           INSPECT POP-D TALLYING POP-A FOR LEADING ZEROS
+           IF POP-A = 7
+               SUBTRACT 1 FROM POP-A
+           END-IF
+           SUBTRACT POP-A FROM 7 GIVING POP-B
+           ADD 1 TO POP-A
+           STRING 'Generation ' DELIMITED BY SIZE
+               TEMP-D(TEMP-A:TEMP-B) DELIMITED BY SIZE
+               ': ' DELIMITED BY SIZE
+               POP-D(POP-A:POP-B) DELIMITED BY SIZE
+               INTO POP-OUTPUT
+           END-STRING
+           WRITE POP-OUTPUT
+           MOVE ZERO TO TEMP-A
+           MOVE ZERO TO TEMP-B
+           MOVE SPACES TO TEMP-D
+           MOVE ZERO TO POP-A
+           MOVE ZERO TO POP-B
+           MOVE SPACES TO POP-D.
 
       *Write result into file
        WRITE-FILE.
@@ -186,7 +1137,42 @@
                END-IF
                WRITE DATA-OUTPUT
            END-IF
-           IF NOT STILL-EVAL
+           IF NOT STILL-EVAL AND OSC-FOUND
+               MOVE OSC-PERIOD TO OSC-PERIOD-X
+               IF STILLGEN = 0
+                   MOVE 44 TO WIDTH
+                   STRING 'It is an oscillator with period ' DELIMITED BY SIZE
+                       OSC-PERIOD-X DELIMITED BY SIZE
+                       ' initially.' DELIMITED BY SIZE
+                       INTO DATA-OUTPUT
+               END-IF
+               IF STILLGEN = 1
+                   MOVE 47 TO WIDTH
+                   STRING 'It is an oscillator with period ' DELIMITED BY SIZE
+                       OSC-PERIOD-X DELIMITED BY SIZE
+                       ' after 1 step.' DELIMITED BY SIZE
+                       INTO DATA-OUTPUT
+               END-IF
+               IF STILLGEN NOT = 0 AND STILLGEN NOT = 1
+                   MOVE STILLGEN TO TEMP-D
+                   MOVE ZERO TO TEMP-A
+                   INSPECT TEMP-D TALLYING TEMP-A FOR LEADING ZEROS
+                   SUBTRACT TEMP-A FROM 5 GIVING TEMP-B
+                   ADD 1 TO TEMP-A
+                   ADD 47 TO TEMP-B GIVING WIDTH
+                   STRING 'It is an oscillator with period ' DELIMITED BY SIZE
+                       OSC-PERIOD-X DELIMITED BY SIZE
+                       ' after ' DELIMITED BY SIZE
+                       TEMP-D(TEMP-A:TEMP-B) DELIMITED BY SIZE
+                       ' steps.' DELIMITED BY SIZE
+                       INTO DATA-OUTPUT
+                   MOVE ZERO TO TEMP-A
+                   MOVE ZERO TO TEMP-B
+                   MOVE SPACES TO TEMP-D
+               END-IF
+               WRITE DATA-OUTPUT
+           END-IF
+           IF NOT STILL-EVAL AND NOT OSC-FOUND
                IF GEN = 1
                    MOVE 47 TO WIDTH
                    MOVE 'It is still not a still life even after 1 step.'
@@ -210,3 +1196,133 @@
                END-IF
                WRITE DATA-OUTPUT
            END-IF.
+
+      *Export the final P1 grid to NAME || 'rle.txt' in standard
+      *Game-of-Life RLE notation ('o' alive, 'b' dead, '$' end of row,
+      *'!' end of pattern) for use in Golly/LifeViewer.
+       WRITE-RLE.
+           OPEN OUTPUT RLE-FILE
+           PERFORM RLE-WRITE-HEADER
+           MOVE 1 TO J
+           PERFORM WRITE-RLE-ROW
+           MOVE 1 TO J
+           CLOSE RLE-FILE.
+
+       WRITE-RLE-ROW.
+           IF J <= ROW
+               PERFORM ENCODE-RLE-ROW
+               ADD 1 TO J
+               GO TO WRITE-RLE-ROW
+           END-IF
+           MOVE 1 TO J.
+
+      *Build the '#N <name>' comment line and the 'x = .., y = ..,
+      *rule = ..' header line RLE readers expect before the pattern
+      *body.
+       RLE-WRITE-HEADER.
+           MOVE COLM TO RLE-COLM-D
+           MOVE ZERO TO RLE-COLM-A
+           INSPECT RLE-COLM-D TALLYING RLE-COLM-A FOR LEADING ZEROS
+           IF RLE-COLM-A = 3
+               SUBTRACT 1 FROM RLE-COLM-A
+           END-IF
+           SUBTRACT RLE-COLM-A FROM 3 GIVING RLE-COLM-B
+           ADD 1 TO RLE-COLM-A
+           MOVE ROW TO RLE-ROW-D
+           MOVE ZERO TO RLE-ROW-A
+           INSPECT RLE-ROW-D TALLYING RLE-ROW-A FOR LEADING ZEROS
+           IF RLE-ROW-A = 3
+               SUBTRACT 1 FROM RLE-ROW-A
+           END-IF
+           SUBTRACT RLE-ROW-A FROM 3 GIVING RLE-ROW-B
+           ADD 1 TO RLE-ROW-A
+           MOVE ZERO TO RLE-RULE-TRAIL
+           INSPECT RULE-ASGN TALLYING RLE-RULE-TRAIL FOR TRAILING
+               SPACES
+           SUBTRACT RLE-RULE-TRAIL FROM 20 GIVING RLE-RULE-LEN
+           IF RLE-RULE-LEN = 0
+               MOVE 1 TO RLE-RULE-LEN
+           END-IF
+           MOVE SPACES TO RLE-LINE
+           STRING '#N ' DELIMITED BY SIZE
+               NAME DELIMITED BY SPACE
+               INTO RLE-LINE
+           END-STRING
+           WRITE RLE-LINE
+           MOVE SPACES TO RLE-LINE
+           STRING 'x = ' DELIMITED BY SIZE
+               RLE-COLM-D(RLE-COLM-A:RLE-COLM-B) DELIMITED BY SIZE
+               ', y = ' DELIMITED BY SIZE
+               RLE-ROW-D(RLE-ROW-A:RLE-ROW-B) DELIMITED BY SIZE
+               ', rule = ' DELIMITED BY SIZE
+               RULE-ASGN(1:RLE-RULE-LEN) DELIMITED BY SIZE
+               INTO RLE-LINE
+           END-STRING
+           WRITE RLE-LINE
+           MOVE ZERO TO RLE-COLM-A
+           MOVE ZERO TO RLE-COLM-B
+           MOVE SPACES TO RLE-COLM-D
+           MOVE ZERO TO RLE-ROW-A
+           MOVE ZERO TO RLE-ROW-B
+           MOVE SPACES TO RLE-ROW-D.
+
+      *Run-length encode row J of P1 into RLE-LINE and write it,
+      *dropping any trailing dead run (the row terminator implies the
+      *rest of the line is dead) and terminating the last row with
+      *'!' instead of '$'.
+       ENCODE-RLE-ROW.
+           MOVE SPACES TO RLE-LINE
+           MOVE 1 TO RLE-POS
+           MOVE P1(J)(1:1) TO RLE-RUN-CH
+           MOVE 1 TO RLE-RUN-LEN
+           MOVE 2 TO K
+           PERFORM RLE-SCAN-COL
+           IF RLE-RUN-CH = '*'
+               PERFORM RLE-EMIT-RUN
+           END-IF
+           IF J < ROW
+               MOVE '$' TO RLE-LINE(RLE-POS:1)
+           ELSE
+               MOVE '!' TO RLE-LINE(RLE-POS:1)
+           END-IF
+           ADD 1 TO RLE-POS
+           WRITE RLE-LINE
+           MOVE 1 TO K.
+
+       RLE-SCAN-COL.
+           IF K <= COLM
+               IF P1(J)(K:1) = RLE-RUN-CH
+                   ADD 1 TO RLE-RUN-LEN
+               ELSE
+                   PERFORM RLE-EMIT-RUN
+                   MOVE P1(J)(K:1) TO RLE-RUN-CH
+                   MOVE 1 TO RLE-RUN-LEN
+               END-IF
+               ADD 1 TO K
+               GO TO RLE-SCAN-COL
+           END-IF.
+
+      *Append the current run (RLE-RUN-LEN copies of RLE-RUN-CH) onto
+      *RLE-LINE at RLE-POS as '<count><o|b>' (count omitted when 1,
+      *the standard RLE shorthand), then reset for the next run.
+       RLE-EMIT-RUN.
+           IF RLE-RUN-CH = '*'
+               MOVE 'o' TO RLE-OUT-CH
+           ELSE
+               MOVE 'b' TO RLE-OUT-CH
+           END-IF
+           IF RLE-RUN-LEN NOT = 1
+               MOVE RLE-RUN-LEN TO RLE-NUM-D
+               MOVE ZERO TO RLE-NUM-A
+               INSPECT RLE-NUM-D TALLYING RLE-NUM-A FOR LEADING ZEROS
+               IF RLE-NUM-A = 5
+                   SUBTRACT 1 FROM RLE-NUM-A
+               END-IF
+               SUBTRACT RLE-NUM-A FROM 5 GIVING RLE-NUM-B
+               ADD 1 TO RLE-NUM-A
+               MOVE RLE-NUM-D(RLE-NUM-A:RLE-NUM-B)
+                   TO RLE-LINE(RLE-POS:RLE-NUM-B)
+               ADD RLE-NUM-B TO RLE-POS
+           END-IF
+           MOVE RLE-OUT-CH TO RLE-LINE(RLE-POS:1)
+           ADD 1 TO RLE-POS.
